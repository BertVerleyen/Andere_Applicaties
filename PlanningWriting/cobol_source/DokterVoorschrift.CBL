@@ -1,181 +1,509 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. DokterVoorschrift.
        AUTHOR. Bert Verleyen.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       
-      
+
+
        SELECT logfile ASSIGN TO "logfile.txt"
        ORGANIZATION IS LINE SEQUENTIAL
-       ACCESS MODE IS SEQUENTIAL.
-       
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS logfileStatus.
+
        SELECT rapportbestand ASSIGN TO "DoktersVoorschriften.out"
        FILE STATUS is rapportStatus.
-       
-       
+
+       SELECT checkpointfile ASSIGN TO "voorschrift.chk"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS checkpointStatus.
+
+      * Read-only, sequential access to the planning file written by
+      * PlanningsData.CBL -- used to warn when a dokter has no
+      * appointment scheduled today. Layout duplicated here because
+      * the repo has no copybooks to share it from.
+       SELECT PlanningFile ASSIGN TO "planning.txt"
+       ORGANIZATION IS RELATIVE
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS PlanningStatus.
+
+
        DATA DIVISION.
        FILE SECTION.
-        
+
        FD rapportbestand.
        01 rapportrecord.
           04 rapportlijn pic x(200).
-          
+
        FD logfile.
        01   logrec.
-          05   loglijn  pic  x(100).
-          
+          05   loglijn  pic  x(150).
+
+       FD checkpointfile.
+       01 checkpointrecord.
+          05 chkVoorschriftId pic 9(3).
+
+       FD PlanningFile.
+       01 PlanningRecord.
+          02 EventId            PIC 9(3).
+          02 FILLER             PIC X.
+          02 EventName          PIC X(50).
+          02 FILLER             PIC X.
+          02 EventDokterId      PIC 9(3).
+          02 FILLER             PIC X.
+          02 Datum              PIC 99/99/9999.
+          02 FILLER             PIC X.
+          02 EventBeginTijd     PIC 9(4).
+          02 FILLER             PIC X.
+          02 EventEindTijd      PIC 9(4).
+          02 FILLER             PIC X.
+          02 EventBeschrijving  PIC X(120).
+          02 FILLER             PIC X.
+
        WORKING-STORAGE SECTION.
-       01 EINDE_BESTAND pic 9 value 0.
-         88 EOF VALUE 1.
-       
+       01 EINDE_BESTAND pic 9 value 1.
+         88 EOF VALUE 0.
+
+       01 WS-MODUS-KEUZE pic 9 value 0.
+         88 MODUS-INVOER   VALUE 1.
+         88 MODUS-RAPPORT  VALUE 2.
+         88 MODUS-STOP     VALUE 9.
+
        01 jbcd-string pic x(1000).
-    
+
        01 rapportStatus pic x(2).
-       
+       01 checkpointStatus pic x(2).
+       01 PlanningStatus pic x(2).
+       01 logfileStatus pic x(2).
+
        01 VoorschriftRecord.
-          03 VoorschriftId pic 9(3).
-          03 medicamenten  pic x(60).
-          03 dokterId      pic 9(3).
-          03 patientId     pic 9(3).    
-         
+          03 VoorschriftId    pic 9(3) value zero.
+          03 dokterId         pic 9(3) value zero.
+          03 patientId        pic 9(3) value zero.
+          03 VoorschriftDatum pic 9(8) value zero.
+
+      * Een voorschrift kan meerdere medicatielijnen hebben; elke lijn
+      * wordt apart in voorschriftdetail weggeschreven.
+       01 VoorschriftDetail.
+          03 MedicatieNaam pic x(40).
+          03 Dosering      pic x(20).
+          03 Aantal        pic 9(3).
+
+       01 WS-AANTAL-MEDICATIES pic 9(2).
+       01 WS-MEDICATIE-TELLER  pic 9(2).
+
+       01 WS-DOKTER-GEVONDEN  pic x value "N".
+         88 DOKTER-OK  VALUE "Y".
+       01 WS-PATIENT-GEVONDEN pic x value "N".
+         88 PATIENT-OK VALUE "Y".
+       01 WS-DOKTER-COUNT  pic 9(4) value 0.
+       01 WS-PATIENT-COUNT pic 9(4) value 0.
+
+       01 WS-PLANNING-GEVONDEN pic x value "N".
+         88 PLANNING-OK VALUE "Y".
+       01 WS-EOF-PLANNING pic x value "N".
+         88 EOF-PLANNING VALUE "Y".
+       01 WS-VANDAAG        pic 9(8).
+       01 WS-DATUM-COMPARE  pic 9(8).
+
+       01 WS-EOF-RAPPORT pic x value "N".
+         88 EOF-RAPPORT VALUE "Y".
+       01 WS-EOF-DETAIL  pic x value "N".
+         88 EOF-DETAIL  VALUE "Y".
+
+       01 WS-RAPPORT-VAN-DATUM pic 9(8).
+       01 WS-RAPPORT-TOT-DATUM pic 9(8).
+       01 WS-RAPPORT-DOKTERID  pic 9(3).
+       01 WS-RAPPORT-KEUZE     pic 9.
+         88 RAPPORT-OP-DATUM  VALUE 1.
+         88 RAPPORT-OP-DOKTER VALUE 2.
+
+       01 WS-TIMESTAMP pic x(21).
+       01 WS-LOGTEKST  pic x(60).
+
+       01 WS-CHECKPOINT-ID  pic 9(3) value 0.
+       01 WS-HERVAT-KEUZE   pic 9 value 0.
+         88 HERVAT-JA  VALUE 1.
+
         EXEC SQL BEGIN DECLARE SECTION END-EXEC
-      * SQLCODE is 0 for success, 100 for no data, -1 for failure        	
-        01 SQLCODE PIC S9(3).         	
-      * SQLSTATE is a 5 character communication code; 00xxx is success.        	
+      * SQLCODE is 0 for success, 100 for no data, -1 for failure
+        01 SQLCODE PIC S9(3).
+      * SQLSTATE is a 5 character communication code; 00xxx is success.
         01 SQLSTATE PIC X(5).
         01 JdbcString PIC X(255).
         EXEC SQL END DECLARE SECTION END-EXEC
-         
-         
+
+
        PROCEDURE DIVISION.
        PGM.
-       
-       
-       OPEN OUTPUT logfile
+
+       PERFORM OPEN-LOGFILE
        PERFORM LEES-CONNECTIESTRING
-       PERFORM UNTIL EOF
-       PERFORM VUL-GEGEVENS-VOORSCHRIFT-IN
-       
-       END-PERFORM
-       .
-        
-       LEES-CONNECTIESTRING.       
-       
-       PERFORM WRITE-LOG
-       
-      * END-READ
+       PERFORM DO-CONNECT
+
+       DISPLAY "1=Voorschriften ingeven 2=Rapport 9=Stop -> "
+            WITH NO ADVANCING
+       ACCEPT WS-MODUS-KEUZE
+
+       EVALUATE TRUE
+           WHEN MODUS-INVOER
+               PERFORM HERSTEL-CHECKPOINT
+               PERFORM UNTIL EOF
+                   PERFORM VUL-GEGEVENS-VOORSCHRIFT-IN
+               END-PERFORM
+           WHEN MODUS-RAPPORT
+               PERFORM 2000-genereerRapport
+           WHEN OTHER
+               CONTINUE
+       END-EVALUATE
+
+       PERFORM DO-DISCONNECT
+       CLOSE logfile
+       STOP RUN.
+
+      * logfile.txt is meant to accumulate across runs (request 003),
+      * so it is opened EXTEND; the first run on a machine has no file
+      * yet, so fall back to OUTPUT (which creates it) in that case.
+       OPEN-LOGFILE.
+           OPEN EXTEND logfile
+           IF logfileStatus = "35"
+               OPEN OUTPUT logfile
+           END-IF.
+
+       LEES-CONNECTIESTRING.
+
        STRING "jdbc:mysql://localhost/DokterApotheekDb"
                DELIMITED BY SIZE
-             
-       
        INTO jbcd-string
-       display  'jbcd-string ingelezen'
-       move "connectiestring ingelezen" to loglijn
+       DISPLAY  'jbcd-string ingelezen'
+       MOVE "connectiestring ingelezen" TO WS-LOGTEKST
        PERFORM WRITE-LOG.
-       
-       
-       
-       
+
+
        VUL-GEGEVENS-VOORSCHRIFT-IN.
-      
-        MOVE 'geen voorschrift' to loglijn
+
+        MOVE 'geen voorschrift' TO WS-LOGTEKST
         PERFORM WRITE-LOG
-        
+
         DISPLAY 'id graag:'
         ACCEPT VoorschriftId
-        
-        DISPLAY "voor te schrijven medicamenten:"
-        ACCEPT medicamenten
-        
-         DISPLAY 'dokter id:'
+
+        DISPLAY 'dokter id:'
         ACCEPT dokterId
-        
-         DISPLAY 'patient id:'
+
+        DISPLAY 'patient id:'
         ACCEPT patientId
-        
-        WRITE VoorschriftRecord
-        MOVE 'voorschrift correct weggeschreven' to loglijn
-        PERFORM WRITE-LOG
-       
-       DISPLAY 'Voorschrift id ' VoorschriftId.
-       DIsPLAY "Nog ��n ingeven (typ 1) of niet (typ 0)?"
-       ACCEPT EINDE-BESTAND
-     
-        
-        
-        2000-genereerRapport.
+
+        PERFORM CONTROLEER-DOKTER-EN-PATIENT
+
+        IF NOT DOKTER-OK
+            DISPLAY "Dokter " dokterId
+                " niet gekend - voorschrift niet weggeschreven"
+        ELSE
+            IF NOT PATIENT-OK
+                DISPLAY "Patient " patientId
+                    " niet gekend - voorschrift niet weggeschreven"
+            ELSE
+                PERFORM CONTROLEER-PLANNING-DOKTER
+                IF NOT PLANNING-OK
+                    DISPLAY "Waarschuwing: dokter " dokterId
+                        " heeft vandaag geen geplande afspraak"
+                END-IF
+
+                MOVE FUNCTION CURRENT-DATE(1:8) TO VoorschriftDatum
+
+                EXEC SQL
+                    INSERT INTO voorschrift
+                        (id, dokterId, patientId, voorschriftDatum)
+                    VALUES
+                        (:VoorschriftId, :dokterId, :patientId,
+                         :VoorschriftDatum)
+                END-EXEC
+
+                DISPLAY 'Aantal medicijnen voor dit voorschrift:'
+                ACCEPT WS-AANTAL-MEDICATIES
+
+                PERFORM VARYING WS-MEDICATIE-TELLER FROM 1 BY 1
+                    UNTIL WS-MEDICATIE-TELLER > WS-AANTAL-MEDICATIES
+
+                    DISPLAY 'medicatie naam:'
+                    ACCEPT MedicatieNaam
+                    DISPLAY 'dosering:'
+                    ACCEPT Dosering
+                    DISPLAY 'aantal:'
+                    ACCEPT Aantal
+
+                    EXEC SQL
+                        INSERT INTO voorschriftdetail
+                            (voorschriftId, medicatieNaam, dosering,
+                             aantal)
+                        VALUES
+                            (:VoorschriftId, :MedicatieNaam,
+                             :Dosering, :Aantal)
+                    END-EXEC
+                END-PERFORM
+
+                MOVE 'voorschrift correct weggeschreven'
+                    TO WS-LOGTEKST
+                PERFORM WRITE-LOG
+                PERFORM BEWAAR-CHECKPOINT
+
+                DISPLAY 'Voorschrift id ' VoorschriftId
+            END-IF
+        END-IF
+
+        DISPLAY "Nog een ingeven (typ 1) of niet (typ 0)?"
+        ACCEPT EINDE_BESTAND.
+
+      * Weigert geen voorschrift, maar wil wel weten of dokter en
+      * patient gekend zijn in DokterApotheekDb voor het voorschrift
+      * weggeschreven wordt.
+       CONTROLEER-DOKTER-EN-PATIENT.
+           MOVE "N" TO WS-DOKTER-GEVONDEN
+           MOVE "N" TO WS-PATIENT-GEVONDEN
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-DOKTER-COUNT
+               FROM dokter
+               WHERE id = :dokterId
+           END-EXEC
+           IF WS-DOKTER-COUNT > 0
+               MOVE "Y" TO WS-DOKTER-GEVONDEN
+           END-IF
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-PATIENT-COUNT
+               FROM patient
+               WHERE id = :patientId
+           END-EXEC
+           IF WS-PATIENT-COUNT > 0
+               MOVE "Y" TO WS-PATIENT-GEVONDEN
+           END-IF.
+
+      * Waarschuwt (weigert niet) als de dokter vandaag geen afspraak
+      * heeft staan in planning.txt. Als het planningsbestand niet
+      * geopend kan worden, wordt de controle overgeslagen.
+       CONTROLEER-PLANNING-DOKTER.
+           MOVE "N" TO WS-PLANNING-GEVONDEN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-VANDAAG
+
+           OPEN INPUT PlanningFile
+           IF PlanningStatus NOT = "00"
+               MOVE "Y" TO WS-PLANNING-GEVONDEN
+           ELSE
+               MOVE "N" TO WS-EOF-PLANNING
+               PERFORM UNTIL EOF-PLANNING OR PLANNING-OK
+                   READ PlanningFile NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-PLANNING
+                       NOT AT END
+                           IF EventDokterId = dokterId
+                               STRING Datum(7:4) Datum(4:2) Datum(1:2)
+                                   DELIMITED BY SIZE
+                                   INTO WS-DATUM-COMPARE
+                               IF WS-DATUM-COMPARE = WS-VANDAAG
+                                   MOVE "Y" TO WS-PLANNING-GEVONDEN
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PlanningFile
+           END-IF.
+
+      * Rapport per periode (voorschriftDatum) of per dokter, over alle
+      * voorschriften in de db, elk met zijn medicatielijnen.
+       2000-genereerRapport.
         DISPLAY 'rapport wordt uitgevoerd'
         OPEN OUTPUT rapportbestand
-        PERFORM DO-CONNECT
-     
-        
-        EXEC SQL
-        SELECT id,medicamenten, dokterId, patientId
-        INTO :VoorschriftId, :medicamenten, :dokterId, :patientId
-        FROM voorschrift
-        WHERE id = :VoorschriftId
-        END-EXEC
-        DISPLAY "SQLCODE: " SQLCODE
-        
-        DISPLAY 'ID '
-        DISPLAY VoorschriftId
-        DISPLAY ' Voorgeshreven Medicamenten '
-        DISPLAY medicamenten
-        DISPLAY ' dokterId '
-        DISPLAY dokterId
-        DISPLAY ' patientId '
-        DISPLAY patientId
-        DISPLAY ' Function Current-date'
-        DISPLAY FUNCTION CURRENT-DATE
-        
-        
-        
-        PERFORM DO-DISCONNECT
-        
-        ACCEPT EINDE_BESTAND
-        
-        STRING
-        "VoorschriftId " DELIMITED BY SIZE 
-        VoorschriftId DELIMITED BY SPACES 
-        " Voorgeshreven Medicamenten " DELIMITED BY SIZE
-        medicamenten DELIMITED BY SPACES 
-        " dokterId " DELIMITED BY SIZE
-        dokterId DELIMITED BY SPACES  
-        " patientId " DELIMITED BY SIZE
-        patientId DELIMITED BY SPACES
-        ";" DELIMITED BY SIZE
-        INTO rapportlijn
-        END-STRING
-          
-      * Relevante info in rapport wegschrijven
-      * Verdeellijn om de tekst te splitsen per 80 karakters, zonder dat er woorden gesplitst worden
-      * CALL "VerdeelLijnUC5" USING, rapportrecord, ";", 0
-      
-      *tekst niet gesplitst:
-        WRITE rapportrecord
-        
-       
-     
+
+        DISPLAY "Rapport op 1=periode 2=dokter -> " WITH NO ADVANCING
+        ACCEPT WS-RAPPORT-KEUZE
+
+        EVALUATE TRUE
+            WHEN RAPPORT-OP-DATUM
+                DISPLAY "Van datum (JJJJMMDD): " WITH NO ADVANCING
+                ACCEPT WS-RAPPORT-VAN-DATUM
+                DISPLAY "Tot datum (JJJJMMDD): " WITH NO ADVANCING
+                ACCEPT WS-RAPPORT-TOT-DATUM
+
+                EXEC SQL
+                    DECLARE VoorschriftCursorDatum CURSOR FOR
+                    SELECT id, dokterId, patientId, voorschriftDatum
+                    FROM voorschrift
+                    WHERE voorschriftDatum
+                        BETWEEN :WS-RAPPORT-VAN-DATUM
+                        AND :WS-RAPPORT-TOT-DATUM
+                    ORDER BY voorschriftDatum
+                END-EXEC
+            WHEN RAPPORT-OP-DOKTER
+                DISPLAY "Dokter id: " WITH NO ADVANCING
+                ACCEPT WS-RAPPORT-DOKTERID
+
+                EXEC SQL
+                    DECLARE VoorschriftCursorDokter CURSOR FOR
+                    SELECT id, dokterId, patientId, voorschriftDatum
+                    FROM voorschrift
+                    WHERE dokterId = :WS-RAPPORT-DOKTERID
+                    ORDER BY voorschriftDatum
+                END-EXEC
+            WHEN OTHER
+                DISPLAY "Ongeldige keuze"
+        END-EVALUATE
+
+        IF RAPPORT-OP-DATUM
+            EXEC SQL OPEN VoorschriftCursorDatum END-EXEC
+            MOVE "N" TO WS-EOF-RAPPORT
+            PERFORM UNTIL EOF-RAPPORT
+                EXEC SQL
+                    FETCH VoorschriftCursorDatum
+                    INTO :VoorschriftId, :dokterId, :patientId,
+                         :VoorschriftDatum
+                END-EXEC
+                IF SQLCODE = 100
+                    MOVE "Y" TO WS-EOF-RAPPORT
+                ELSE
+                    PERFORM SCHRIJF-RAPPORTLIJN
+                END-IF
+            END-PERFORM
+            EXEC SQL CLOSE VoorschriftCursorDatum END-EXEC
+        END-IF
+
+        IF RAPPORT-OP-DOKTER
+            EXEC SQL OPEN VoorschriftCursorDokter END-EXEC
+            MOVE "N" TO WS-EOF-RAPPORT
+            PERFORM UNTIL EOF-RAPPORT
+                EXEC SQL
+                    FETCH VoorschriftCursorDokter
+                    INTO :VoorschriftId, :dokterId, :patientId,
+                         :VoorschriftDatum
+                END-EXEC
+                IF SQLCODE = 100
+                    MOVE "Y" TO WS-EOF-RAPPORT
+                ELSE
+                    PERFORM SCHRIJF-RAPPORTLIJN
+                END-IF
+            END-PERFORM
+            EXEC SQL CLOSE VoorschriftCursorDokter END-EXEC
+        END-IF
+
+        CLOSE rapportbestand
+        IF RAPPORT-OP-DATUM OR RAPPORT-OP-DOKTER
+            DISPLAY 'rapport DoktersVoorschriften.out weggeschreven'
+        END-IF.
+
+      * Een lijn per voorschrift, gevolgd door een lijn per
+      * medicatie uit voorschriftdetail voor dat voorschrift.
+       SCHRIJF-RAPPORTLIJN.
+      * rapportlijn is an FD field -- STRING only overwrites the bytes
+      * it produces, so it must be blanked first or a shorter line
+      * would keep trailing bytes from whatever was written before it.
+           MOVE SPACES TO rapportlijn
+           STRING "VoorschriftId " DELIMITED BY SIZE
+                   VoorschriftId DELIMITED BY SIZE
+                   " dokterId " DELIMITED BY SIZE
+                   dokterId DELIMITED BY SIZE
+                   " patientId " DELIMITED BY SIZE
+                   patientId DELIMITED BY SIZE
+                   " datum " DELIMITED BY SIZE
+                   VoorschriftDatum DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   INTO rapportlijn
+           END-STRING
+           WRITE rapportrecord
+
+           EXEC SQL
+               DECLARE DetailCursor CURSOR FOR
+               SELECT medicatieNaam, dosering, aantal
+               FROM voorschriftdetail
+               WHERE voorschriftId = :VoorschriftId
+           END-EXEC
+           EXEC SQL OPEN DetailCursor END-EXEC
+           MOVE "N" TO WS-EOF-DETAIL
+           PERFORM UNTIL EOF-DETAIL
+               EXEC SQL
+                   FETCH DetailCursor
+                   INTO :MedicatieNaam, :Dosering, :Aantal
+               END-EXEC
+               IF SQLCODE = 100
+                   MOVE "Y" TO WS-EOF-DETAIL
+               ELSE
+                   MOVE SPACES TO rapportlijn
+                   STRING "  medicatie " DELIMITED BY SIZE
+                           MedicatieNaam DELIMITED BY SPACE
+                           " dosering " DELIMITED BY SIZE
+                           Dosering DELIMITED BY SPACE
+                           " aantal " DELIMITED BY SIZE
+                           Aantal DELIMITED BY SIZE
+                           INTO rapportlijn
+                   END-STRING
+                   WRITE rapportrecord
+               END-IF
+           END-PERFORM
+           EXEC SQL CLOSE DetailCursor END-EXEC.
+
        WRITE-LOG.
-       write logrec 
+      * loglijn is an FD field -- STRING only overwrites the bytes it
+      * produces, so blank it first or leftover bytes from a longer
+      * previous entry corrupt this one (and even trip a LINE
+      * SEQUENTIAL "invalid character" write error on some entries).
+       MOVE SPACES TO loglijn
+       MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+       STRING WS-TIMESTAMP DELIMITED BY SIZE
+               " id=" DELIMITED BY SIZE
+               VoorschriftId DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-LOGTEKST DELIMITED BY SIZE
+               INTO loglijn
+       END-STRING
+       write logrec
        end-write.
-       
-  
-       
+
+      * Bewaart het laatst weggeschreven VoorschriftId zodat een
+      * volgende run kan hervatten (request 009).
+       BEWAAR-CHECKPOINT.
+           MOVE VoorschriftId TO chkVoorschriftId
+           OPEN OUTPUT checkpointfile
+           WRITE checkpointrecord
+           CLOSE checkpointfile.
+
+      * Bij opstart: als er een checkpoint is, toon het en laat de
+      * gebruiker kiezen om verder te gaan vanaf het volgende id.
+       HERSTEL-CHECKPOINT.
+           OPEN INPUT checkpointfile
+           IF checkpointStatus = "00"
+               READ checkpointfile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE chkVoorschriftId TO WS-CHECKPOINT-ID
+                       DISPLAY "Laatst weggeschreven voorschrift id: "
+                           WS-CHECKPOINT-ID
+                       DISPLAY "Hervatten vanaf volgend id (1=ja) -> "
+                           WITH NO ADVANCING
+                       ACCEPT WS-HERVAT-KEUZE
+                       IF HERVAT-JA
+                           COMPUTE VoorschriftId =
+                               WS-CHECKPOINT-ID + 1
+                           DISPLAY "Volgend voorschrift id wordt "
+                               VoorschriftId " voorgesteld"
+                       END-IF
+               END-READ
+           END-IF
+           CLOSE checkpointfile.
+
+
        DO-CONNECT.
        EXEC SQL
        CONNECT
-         TO :jbcd-string    
-         DRIVER "com.mysql.jdbc.Driver"                 
+         TO :jbcd-string
+         DRIVER "com.mysql.jdbc.Driver"
        END-EXEC
        .
-       
+
        DO-DISCONNECT.
        EXEC SQL
        DISCONNECT
        END-EXEC
        .
-       
-       
+
