@@ -1,117 +1,505 @@
-000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID. PlanningsData.
-       AUTHOR. BErt VErleyen
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-                SELECT PlanningFile ASSIGN TO "planning.txt"
-                ORGANIZATION IS LINE SEQUENTIAL
-                ACCESS MODE IS DYNAMIC
-                 RECORD KEY IS EventId
-                ALTERNATE RECORD KEY IS EventName
-               WITH DUPLICATES
-                FILE STATUS IS PlanningStatus.
-      
-
-       DATA DIVISION.
-       FILE SECTION.
-   
-       FD PlanningFile.
-        01 PlanningRecord.
-                02 EventId            PIC 9(3).
-                02 FILLER             PIC X VALUE " ".
-                02 EventName          PIC X(50).
-                02 FILLER             PIC X VALUE " ".
-                02 Datum              PIC 99/99/9999.
-                02 FILLER             PIC X VALUE "  ".
-                02 EventBeschrijving       PIC X(120).
-                02 FILLER             PIC X VALUE "  ".
-
-
-       WORKING-STORAGE SECTION.
-        01 PlanningStatus           PIC X(2).
-                88  RecordFound       VALUE "00".
-
-        01 RequiredKey           PIC 9.
-                88 EventIdKey      VALUE 1.
-                88 EventNameKey     VALUE 2.
-           
-        01 PrnPlanningRecord.
-                02 PrnEventId       PIC 9(5).
-                02 PrnEventName     PIC BBBBX(40).
-                02 PrnDatum         PIC BBBB99.
-                02 PrnBeschrijving  PIC X(222).
-   
-       PROCEDURE DIVISION.
-       Begin.
-           OPEN OUTPUT PlanningFile
-        
-         DISPLAY "Chose key EventId = 1,  EventName = 2, ->"
-                     WITH NO ADVANCING.
-                ACCEPT RequiredKey
-           
-        
-      *      DISPLAY "Ken ID toe aan event: "
-      *      ACCEPT RequiredKey
-            FillInEventdata.
-            IF EventIdKey
-             DISPLAY "Geef de ID voor event in: " WITH NO ADVANCING
-                        ACCEPT EventId
-                DISPLAY "Enter Planning event name (40 chars) -> " 
-              WITH NO ADVANCING
-               ACCEPT EventName         
-             DISPLay "Enter Date(00/00/0000) :" 
-               ACCEPT Datum 
-               
-             DISPLAY "Elaborate description :"  
-             ACCEPT EventBeschrijving           
-                 WRITE PlanningRecord
-      *                KEY IS EventId
-                   INVALID KEY  
-                      DISPLAY "PLANNING STATUS :- ", PlanningStatus
-                   NOT INVALID KEY display "should work" EventId
-                 END-WRITE
-             END-IF
-               
-                
-
-           IF EventNameKey
-            DISPLAY "Enter Planning event name (40 chars) -> " 
-              WITH NO ADVANCING
-               ACCEPT EventName
-              
-             ADD 1 TO EventId
-               
-             DISPLay "Enter Date(00/00/0000) :" 
-               ACCEPT Datum 
-               
-             DISPLAY "Elaborate description :"  
-             ACCEPT EventBeschrijving
-                WRITE PlanningRecord
-      *                  KEY IS EventName
-                   INVALID KEY  
-                      DISPLAY "Planning STATUS :- ", PlanningStatus
-                   NOT INVALID KEY display "should work" EventName
-                END-WRITE
-                END-IF
-                
-                DISPLAY "Planning event name is " EventName
-                Accept EventName
-
-                IF RecordFound
-                 MOVE EventId TO PrnEventId
-                 MOVE EventName TO PrnEventName
-                 MOVE Datum TO PrnDatum
-                 MOVE EventBeschrijving TO PrnBeschrijving
-                 DISPLAY  PrnPlanningRecord
-                        
-                END-IF.
-                
-                PERFORM FillInEventdata
-                PERFORM UNTIL PlanningRecord = SPACES
-                
-                 PERFORM FillInEventdata
-              END-PERFORM
-              CLOSE PlanningFile.
-              STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PlanningsData.
+       AUTHOR. BErt VErleyen
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                SELECT PlanningFile ASSIGN TO "planning.txt"
+                ORGANIZATION IS RELATIVE
+                ACCESS MODE IS DYNAMIC
+                RELATIVE KEY IS PlanningRelKey
+                FILE STATUS IS PlanningStatus.
+
+                SELECT PlanningReport ASSIGN TO "PlanningReport.out"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS PlanningReportStatus.
+
+                SELECT PlanningSortFile ASSIGN TO "plansort.tmp".
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       SD PlanningSortFile.
+        01 PlanningSortRecord.
+                02 SortDatumKey       PIC 9(8).
+                02 SortDetail         PIC X(310).
+
+       FD PlanningFile.
+        01 PlanningRecord.
+                02 EventId            PIC 9(3).
+                02 FILLER             PIC X VALUE " ".
+                02 EventName          PIC X(50).
+                02 FILLER             PIC X VALUE " ".
+                02 EventDokterId      PIC 9(3).
+                02 FILLER             PIC X VALUE " ".
+                02 Datum              PIC 99/99/9999.
+                02 FILLER             PIC X VALUE "  ".
+                02 EventBeginTijd     PIC 9(4).
+                02 FILLER             PIC X VALUE " ".
+                02 EventEindTijd      PIC 9(4).
+                02 FILLER             PIC X VALUE " ".
+                02 EventBeschrijving       PIC X(120).
+                02 FILLER             PIC X VALUE "  ".
+
+       FD PlanningReport.
+        01 PlanningReportRecord.
+                04 PlanningReportLijn PIC X(310).
+
+
+       WORKING-STORAGE SECTION.
+      * planning.txt is opened RELATIVE (this GnuCOBOL runtime has its
+      * indexed/ISAM file handler disabled, so ORGANIZATION INDEXED with
+      * RECORD KEY/ALTERNATE RECORD KEY not usable) -- EventId and
+      * EventName lookups use a sequential scan positioned with
+      * START/READ NEXT, keyed on PlanningRelKey.
+        01 PlanningRelKey           PIC 9(6).
+        01 PlanningVolgendRelKey    PIC 9(6) VALUE 0.
+
+        01 PlanningStatus           PIC X(2).
+                88  RecordFound       VALUE "00".
+
+        01 PlanningReportStatus     PIC X(2).
+
+        01 RequiredKey           PIC 9.
+                88 EventIdKey      VALUE 1.
+                88 EventNameKey     VALUE 2.
+                88 MaintainKey      VALUE 3.
+                88 ReportKey        VALUE 4.
+                88 StopKey          VALUE 9.
+
+        01 PrnPlanningRecord.
+                02 PrnEventId       PIC 9(5).
+                02 PrnEventName     PIC BBBBX(40).
+                02 PrnEventDokterId PIC BBBB9(5).
+                02 PrnDatum         PIC BBBB99/99/9999.
+                02 PrnBeginTijd     PIC BBBB9(4).
+                02 PrnEindTijd      PIC BBBB9(4).
+                02 PrnBeschrijving  PIC X(222).
+
+      * Staging area for a candidate event -- kept separate from the FD
+      * record because ControleerOverlap and the EventId/EventName scans
+      * re-use PlanningRecord as their read buffer.
+        01 WS-NEW-EVENT.
+                02 WS-NEW-EVENTID       PIC 9(3).
+                02 WS-NEW-EVENTNAME     PIC X(50).
+                02 WS-NEW-DOKTERID      PIC 9(3).
+                02 WS-NEW-DATUM         PIC 9(8).
+                02 WS-NEW-BEGINTIJD     PIC 9(4).
+                02 WS-NEW-EINDTIJD      PIC 9(4).
+                02 WS-NEW-BESCHRIJVING  PIC X(120).
+
+      * DD/MM/JJJJ rendering of WS-NEW-DATUM (JJJJMMDD as typed), built
+      * by FormatNewDatum -- Datum is stored DD/MM/JJJJ, and ACCEPTing
+      * digits straight into a PIC 99/99/9999 field doesn't work (a
+      * slash-formatted operator entry doesn't parse as a numeral and
+      * zeroes the field).
+        01 WS-NEW-DATUM-EDIT        PIC 99/99/9999.
+
+        01 WS-VOLGEND-EVENTID       PIC 9(3) VALUE 0.
+        01 WS-CHECK-EXCLUDE-EVENTID PIC 9(3) VALUE 0.
+
+        01 WS-OVERLAP-GEVONDEN      PIC X VALUE "N".
+                88 OVERLAP-GEVONDEN     VALUE "Y".
+        01 WS-EOF-SCAN              PIC X VALUE "N".
+                88 EOF-SCAN             VALUE "Y".
+        01 WS-GEVONDEN              PIC X VALUE "N".
+                88 GEVONDEN             VALUE "Y".
+
+        01 WS-BESTAAND-EVENTID      PIC 9(3).
+        01 WS-BESTAAND-BEGINTIJD    PIC 9(4).
+        01 WS-BESTAAND-EINDTIJD     PIC 9(4).
+        01 WS-GEVONDEN-RELKEY       PIC 9(6).
+
+        01 WS-MAINTAIN-ZOEK-SLEUTEL PIC 9.
+        01 WS-ZOEK-EVENTID          PIC 9(3).
+        01 WS-ZOEK-EVENTNAME        PIC X(50).
+
+        01 WS-MAINTAIN-KEUZE        PIC 9.
+                88 MAINTAIN-WIJZIG      VALUE 1.
+                88 MAINTAIN-VERWIJDER   VALUE 2.
+                88 MAINTAIN-NIETS       VALUE 9.
+
+        01 WS-RAPPORT-VAN-DATUM     PIC 9(8).
+        01 WS-RAPPORT-TOT-DATUM     PIC 9(8).
+        01 WS-VAN-JJJJMMDD  PIC 9(8).
+        01 WS-TOT-JJJJMMDD  PIC 9(8).
+        01 WS-REC-JJJJMMDD          PIC 9(8).
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM OpenPlanningFile
+
+           PERFORM UNTIL StopKey
+                DISPLAY "1=EventId 2=EventName 3=Onderhoud"
+                DISPLAY "4=Rapport  9=Stop -> " WITH NO ADVANCING
+                ACCEPT RequiredKey
+
+                EVALUATE TRUE
+                    WHEN EventIdKey
+                        PERFORM FillInEventdata
+                    WHEN EventNameKey
+                        PERFORM FillInEventdata
+                    WHEN MaintainKey
+                        PERFORM OnderhoudEventdata
+                    WHEN ReportKey
+                        PERFORM MaakPlanningRapport
+                    WHEN StopKey
+                        CONTINUE
+                    WHEN OTHER
+                        DISPLAY "Ongeldige keuze"
+                END-EVALUATE
+           END-PERFORM
+
+           CLOSE PlanningFile.
+           STOP RUN.
+
+       OpenPlanningFile.
+           OPEN I-O PlanningFile
+           IF NOT RecordFound
+                OPEN OUTPUT PlanningFile
+                CLOSE PlanningFile
+                OPEN I-O PlanningFile
+           END-IF
+           PERFORM BepaalVolgendeSleutels.
+
+      * Repositions PlanningFile at its first record for a fresh
+      * sequential scan. A CLOSE/OPEN is used instead of START, because
+      * on this runtime a failing START (e.g. an empty file) leaves the
+      * file positioned so that a subsequent READ NEXT never returns.
+       HerpositioneerPlanningFile.
+           CLOSE PlanningFile
+           OPEN I-O PlanningFile.
+
+      * Scans the whole file once at startup so new events get a
+      * PlanningRelKey/EventId past everything already on disk.
+       BepaalVolgendeSleutels.
+           PERFORM HerpositioneerPlanningFile
+           MOVE "N" TO WS-EOF-SCAN
+           PERFORM UNTIL EOF-SCAN
+                READ PlanningFile NEXT RECORD
+                     AT END
+                        MOVE "Y" TO WS-EOF-SCAN
+                     NOT AT END
+                        IF PlanningRelKey > WS-VOLGEND-EVENTID
+                           MOVE PlanningRelKey TO PlanningVolgendRelKey
+                        END-IF
+                        IF EventId > WS-VOLGEND-EVENTID
+                           MOVE EventId TO WS-VOLGEND-EVENTID
+                        END-IF
+                END-READ
+           END-PERFORM.
+
+           FillInEventdata.
+            IF EventIdKey
+                DISPLAY "Geef de ID voor event in: " WITH NO ADVANCING
+                        ACCEPT WS-NEW-EVENTID
+                DISPLAY "Enter Planning event name (40 chars) -> "
+              WITH NO ADVANCING
+               ACCEPT WS-NEW-EVENTNAME
+             DISPLAY "Dokter ID voor dit event: " WITH NO ADVANCING
+               ACCEPT WS-NEW-DOKTERID
+             DISPLay "Enter Date(JJJJMMDD) :"
+               ACCEPT WS-NEW-DATUM
+               PERFORM FormatNewDatum
+             DISPLAY "Begin tijd (UUMM, 24u) :"
+               ACCEPT WS-NEW-BEGINTIJD
+             DISPLAY "Eind tijd (UUMM, 24u) :"
+               ACCEPT WS-NEW-EINDTIJD
+             DISPLAY "Elaborate description :"
+             ACCEPT WS-NEW-BESCHRIJVING
+             MOVE 0 TO WS-CHECK-EXCLUDE-EVENTID
+             PERFORM ControleerOverlap
+             IF OVERLAP-GEVONDEN
+                DISPLAY "Overlapt met event " WS-BESTAAND-EVENTID " ("
+                        WS-BESTAAND-BEGINTIJD "-" WS-BESTAAND-EINDTIJD
+                        ") - niet weggeschreven"
+             ELSE
+                 PERFORM SchrijfNieuwEvent
+             END-IF
+             END-IF
+
+
+           IF EventNameKey
+            DISPLAY "Enter Planning event name (40 chars) -> "
+              WITH NO ADVANCING
+               ACCEPT WS-NEW-EVENTNAME
+
+             ADD 1 TO WS-VOLGEND-EVENTID
+             MOVE WS-VOLGEND-EVENTID TO WS-NEW-EVENTID
+
+             DISPLAY "Dokter ID voor dit event: " WITH NO ADVANCING
+               ACCEPT WS-NEW-DOKTERID
+             DISPLay "Enter Date(JJJJMMDD) :"
+               ACCEPT WS-NEW-DATUM
+               PERFORM FormatNewDatum
+             DISPLAY "Begin tijd (UUMM, 24u) :"
+               ACCEPT WS-NEW-BEGINTIJD
+             DISPLAY "Eind tijd (UUMM, 24u) :"
+               ACCEPT WS-NEW-EINDTIJD
+             DISPLAY "Elaborate description :"
+             ACCEPT WS-NEW-BESCHRIJVING
+             MOVE 0 TO WS-CHECK-EXCLUDE-EVENTID
+             PERFORM ControleerOverlap
+             IF OVERLAP-GEVONDEN
+                DISPLAY "Overlapt met event " WS-BESTAAND-EVENTID " ("
+                        WS-BESTAAND-BEGINTIJD "-" WS-BESTAAND-EINDTIJD
+                        ") - niet weggeschreven"
+             ELSE
+                PERFORM SchrijfNieuwEvent
+             END-IF
+                END-IF.
+
+      * Rebuilds WS-NEW-DATUM-EDIT (DD/MM/JJJJ) from WS-NEW-DATUM
+      * (JJJJMMDD as typed by the operator).
+       FormatNewDatum.
+           STRING WS-NEW-DATUM(7:2) "/" WS-NEW-DATUM(5:2) "/"
+                  WS-NEW-DATUM(1:4) DELIMITED BY SIZE
+                  INTO WS-NEW-DATUM-EDIT.
+
+       SchrijfNieuwEvent.
+             MOVE WS-NEW-EVENTID TO EventId
+             MOVE WS-NEW-EVENTNAME TO EventName
+             MOVE WS-NEW-DOKTERID TO EventDokterId
+             MOVE WS-NEW-DATUM-EDIT TO Datum
+             MOVE WS-NEW-BEGINTIJD TO EventBeginTijd
+             MOVE WS-NEW-EINDTIJD TO EventEindTijd
+             MOVE WS-NEW-BESCHRIJVING TO EventBeschrijving
+             ADD 1 TO PlanningVolgendRelKey
+             MOVE PlanningVolgendRelKey TO PlanningRelKey
+             WRITE PlanningRecord
+                INVALID KEY
+                   DISPLAY "PLANNING STATUS :- ", PlanningStatus
+                NOT INVALID KEY
+                   DISPLAY "should work" EventId
+                   IF WS-NEW-EVENTID > WS-VOLGEND-EVENTID
+                      MOVE WS-NEW-EVENTID TO WS-VOLGEND-EVENTID
+                   END-IF
+                   PERFORM ToonPlanningRecord
+             END-WRITE.
+
+       ToonPlanningRecord.
+                 MOVE EventId TO PrnEventId
+                 MOVE EventName TO PrnEventName
+                 MOVE EventDokterId TO PrnEventDokterId
+                 MOVE Datum TO PrnDatum
+                 MOVE EventBeginTijd TO PrnBeginTijd
+                 MOVE EventEindTijd TO PrnEindTijd
+                 MOVE EventBeschrijving TO PrnBeschrijving
+                 DISPLAY  PrnPlanningRecord.
+
+      * Scans every event for the same Datum as WS-NEW-DATUM-EDIT whose
+      * time window [EventBeginTijd,EventEindTijd) overlaps the candidate
+      * window, ignoring WS-CHECK-EXCLUDE-EVENTID (used by Onderhoud
+      * when the record being edited is allowed to keep its own slot).
+       ControleerOverlap.
+           MOVE "N" TO WS-OVERLAP-GEVONDEN
+           PERFORM HerpositioneerPlanningFile
+           MOVE "N" TO WS-EOF-SCAN
+           PERFORM UNTIL EOF-SCAN OR OVERLAP-GEVONDEN
+                READ PlanningFile NEXT RECORD
+                     AT END
+                        MOVE "Y" TO WS-EOF-SCAN
+                     NOT AT END
+                        IF EventId NOT = WS-CHECK-EXCLUDE-EVENTID
+                           AND Datum = WS-NEW-DATUM-EDIT
+                           AND EventBeginTijd < WS-NEW-EINDTIJD
+                           AND EventEindTijd > WS-NEW-BEGINTIJD
+                            MOVE "Y" TO WS-OVERLAP-GEVONDEN
+                            MOVE EventId TO WS-BESTAAND-EVENTID
+                            MOVE EventBeginTijd TO WS-BESTAAND-BEGINTIJD
+                            MOVE EventEindTijd TO WS-BESTAAND-EINDTIJD
+                        END-IF
+                END-READ
+           END-PERFORM.
+
+      * Sequential scan for the event with EventId = WS-ZOEK-EVENTID.
+      * Leaves PlanningRecord/PlanningRelKey positioned on the
+      * caller can REWRITE/DELETE it directly.
+       ZoekOpEventId.
+           MOVE "N" TO WS-GEVONDEN
+           PERFORM HerpositioneerPlanningFile
+           MOVE "N" TO WS-EOF-SCAN
+           PERFORM UNTIL EOF-SCAN OR GEVONDEN
+                READ PlanningFile NEXT RECORD
+                     AT END
+                        MOVE "Y" TO WS-EOF-SCAN
+                     NOT AT END
+                        IF EventId = WS-ZOEK-EVENTID
+                           MOVE "Y" TO WS-GEVONDEN
+                        END-IF
+                END-READ
+           END-PERFORM.
+
+      * Same as ZoekOpEventId, matched on EventName instead.
+       ZoekOpEventName.
+           MOVE "N" TO WS-GEVONDEN
+           PERFORM HerpositioneerPlanningFile
+           MOVE "N" TO WS-EOF-SCAN
+           PERFORM UNTIL EOF-SCAN OR GEVONDEN
+                READ PlanningFile NEXT RECORD
+                     AT END
+                        MOVE "Y" TO WS-EOF-SCAN
+                     NOT AT END
+                        IF EventName = WS-ZOEK-EVENTNAME
+                           MOVE "Y" TO WS-GEVONDEN
+                        END-IF
+                END-READ
+           END-PERFORM.
+
+      * Lookup/edit/delete of an existing event by EventId or EventName.
+       OnderhoudEventdata.
+           DISPLAY "Zoek op 1=EventId 2=EventName -> " WITH NO
+                ADVANCING
+           ACCEPT WS-MAINTAIN-ZOEK-SLEUTEL
+
+           EVALUATE WS-MAINTAIN-ZOEK-SLEUTEL
+               WHEN 1
+                   DISPLAY "EventId : " WITH NO ADVANCING
+                   ACCEPT WS-ZOEK-EVENTID
+                   PERFORM ZoekOpEventId
+                   IF GEVONDEN
+                        PERFORM OnderhoudActie
+                   ELSE
+                        DISPLAY "Event " WS-ZOEK-EVENTID
+                        " niet gevonden"
+                   END-IF
+               WHEN 2
+                   DISPLAY "EventName : " WITH NO ADVANCING
+                   ACCEPT WS-ZOEK-EVENTNAME
+                   PERFORM ZoekOpEventName
+                   IF GEVONDEN
+                        PERFORM OnderhoudActie
+                   ELSE
+                        DISPLAY "Event '" WS-ZOEK-EVENTNAME
+                        "' niet gevonden"
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "Ongeldige keuze"
+           END-EVALUATE.
+
+       OnderhoudActie.
+           PERFORM ToonPlanningRecord
+           MOVE PlanningRelKey TO WS-GEVONDEN-RELKEY
+           DISPLAY "1=Wijzig 2=Verwijder 9=Niets -> " WITH NO
+                ADVANCING
+           ACCEPT WS-MAINTAIN-KEUZE
+
+           EVALUATE TRUE
+               WHEN MAINTAIN-WIJZIG
+                   MOVE EventId TO WS-NEW-EVENTID
+                   MOVE EventId TO WS-CHECK-EXCLUDE-EVENTID
+                   DISPLAY "Nieuwe naam -> " WITH NO ADVANCING
+                   ACCEPT WS-NEW-EVENTNAME
+                   DISPLAY "Nieuwe dokter ID -> " WITH NO ADVANCING
+                   ACCEPT WS-NEW-DOKTERID
+                   DISPLAY "Nieuwe datum (JJJJMMDD) -> " WITH NO
+                        ADVANCING
+                   ACCEPT WS-NEW-DATUM
+                   PERFORM FormatNewDatum
+                   DISPLAY "Nieuwe begintijd -> " WITH NO ADVANCING
+                   ACCEPT WS-NEW-BEGINTIJD
+                   DISPLAY "Nieuwe eindtijd -> " WITH NO ADVANCING
+                   ACCEPT WS-NEW-EINDTIJD
+                   DISPLAY "Nieuwe beschrijving -> " WITH NO ADVANCING
+                   ACCEPT WS-NEW-BESCHRIJVING
+
+                   PERFORM ControleerOverlap
+                   IF OVERLAP-GEVONDEN
+                       DISPLAY "Overlapt met event " WS-BESTAAND-EVENTID
+                               " - wijziging niet doorgevoerd"
+                   ELSE
+      * ControleerOverlap re-used PlanningRecord as its scan buffer, so
+      * every field (including EventId) must be restored here, not just
+      * the ones the operator actually changed.
+                       MOVE WS-NEW-EVENTID TO EventId
+                       MOVE WS-NEW-EVENTNAME TO EventName
+                       MOVE WS-NEW-DOKTERID TO EventDokterId
+                       MOVE WS-NEW-DATUM-EDIT TO Datum
+                       MOVE WS-NEW-BEGINTIJD TO EventBeginTijd
+                       MOVE WS-NEW-EINDTIJD TO EventEindTijd
+                       MOVE WS-NEW-BESCHRIJVING TO EventBeschrijving
+                       MOVE WS-GEVONDEN-RELKEY TO PlanningRelKey
+                       REWRITE PlanningRecord
+                            INVALID KEY
+                               DISPLAY "Wijzigen mislukt :- "
+                               PlanningStatus
+                            NOT INVALID KEY
+                               DISPLAY "Event " EventId " gewijzigd"
+                       END-REWRITE
+                   END-IF
+                   MOVE 0 TO WS-CHECK-EXCLUDE-EVENTID
+               WHEN MAINTAIN-VERWIJDER
+                   MOVE WS-GEVONDEN-RELKEY TO PlanningRelKey
+                   DELETE PlanningFile RECORD
+                        INVALID KEY
+                           DISPLAY "Verwijderen mislukt :- "
+                           PlanningStatus
+                        NOT INVALID KEY
+                           DISPLAY "Event " EventId " verwijderd"
+                   END-DELETE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      * Front-desk printout of every event between two dates, sorted by
+      * Datum. planning.txt is organized RELATIVE, not INDEXED, so the
+      * matching events are collected through an input procedure and
+      * chronologically sorted (on a rebuilt JJJJMMDD key, since Datum
+      * itself is stored DD/MM/JJJJ and does not sort lexically) with
+      * SORT verb before being written to PlanningReport.out.
+       MaakPlanningRapport.
+           DISPLAY "Rapport van datum (JJJJMMDD) -> " WITH NO ADVANCING
+           ACCEPT WS-RAPPORT-VAN-DATUM
+           DISPLAY "Rapport tot en met datum (JJJJMMDD) -> "
+                WITH NO ADVANCING
+           ACCEPT WS-RAPPORT-TOT-DATUM
+           MOVE WS-RAPPORT-VAN-DATUM TO WS-VAN-JJJJMMDD
+           MOVE WS-RAPPORT-TOT-DATUM TO WS-TOT-JJJJMMDD
+
+           SORT PlanningSortFile ON ASCENDING KEY SortDatumKey
+                INPUT PROCEDURE IS VerzamelPlanningRegels
+                OUTPUT PROCEDURE IS SchrijfPlanningRapport
+
+           DISPLAY "Planningsrapport weggeschreven".
+
+       VerzamelPlanningRegels.
+           PERFORM HerpositioneerPlanningFile
+           MOVE "N" TO WS-EOF-SCAN
+           PERFORM UNTIL EOF-SCAN
+                READ PlanningFile NEXT RECORD
+                     AT END
+                        MOVE "Y" TO WS-EOF-SCAN
+                     NOT AT END
+                        STRING Datum(7:4) Datum(4:2) Datum(1:2)
+                               DELIMITED BY SIZE INTO WS-REC-JJJJMMDD
+                        IF WS-REC-JJJJMMDD NOT < WS-VAN-JJJJMMDD
+                           AND WS-REC-JJJJMMDD NOT > WS-TOT-JJJJMMDD
+                            MOVE EventId TO PrnEventId
+                            MOVE EventName TO PrnEventName
+                            MOVE EventDokterId TO PrnEventDokterId
+                            MOVE Datum TO PrnDatum
+                            MOVE EventBeginTijd TO PrnBeginTijd
+                            MOVE EventEindTijd TO PrnEindTijd
+                            MOVE EventBeschrijving TO PrnBeschrijving
+                            MOVE WS-REC-JJJJMMDD TO SortDatumKey
+                            MOVE PrnPlanningRecord TO SortDetail
+                            RELEASE PlanningSortRecord
+                        END-IF
+                END-READ
+           END-PERFORM.
+
+       SchrijfPlanningRapport.
+           OPEN OUTPUT PlanningReport
+           MOVE "N" TO WS-EOF-SCAN
+           PERFORM UNTIL EOF-SCAN
+                RETURN PlanningSortFile
+                     AT END
+                        MOVE "Y" TO WS-EOF-SCAN
+                     NOT AT END
+                        MOVE SortDetail TO PlanningReportLijn
+                        WRITE PlanningReportRecord
+                END-RETURN
+           END-PERFORM
+           CLOSE PlanningReport.
